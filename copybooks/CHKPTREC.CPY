@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CHKPTREC.CPY
+      * PRIME checkpoint record, keyed by job-name - carries the last
+      * value of I fully processed plus the running control totals, so
+      * a restarted run can pick back up mid-range instead of starting
+      * over at the start of the range.
+      ******************************************************************
+       01  CK-RECORD.
+           05 CK-JOB-NAME        PIC X(10).
+           05 CK-LAST-I          PIC 9(5).
+           05 CK-PRIME-COUNT     PIC 9(5).
+           05 CK-TESTED-COUNT    PIC 9(5).
+           05 CK-STATUS          PIC X(01).
+               88 CK-IN-PROGRESS         VALUE 'I'.
+               88 CK-COMPLETE            VALUE 'C'.
