@@ -0,0 +1,11 @@
+      ******************************************************************
+      * RANGEREC.CPY
+      * RANGE-MASTER record layout - one entry per business-unit or
+      * job-name, holding the approved start/end values PRIME reads
+      * its range from.  Shared by PRIME and RANGEMNT.
+      ******************************************************************
+       01  RM-RECORD.
+           05 RM-JOB-NAME        PIC X(10).
+           05 RM-NUM1            PIC 9(5).
+           05 RM-NUM2            PIC 9(5).
+           05 RM-DESCRIPTION     PIC X(30).
