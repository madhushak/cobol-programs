@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Daily batch control job - runs PRIME then VOWEL in
+      *           sequence, stamping both with the same run date and
+      *           job-id so their shared audit trail (AUDITREC.CPY,
+      *           written to DLAUDIT by each program) ties the day's
+      *           runs together.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   2026-08-08  KR  Bracketed each CALL with a start/end time
+      *                   DISPLAY so a step that hangs shows up as a
+      *                   START line with no matching COMPLETE line in
+      *                   the job log, instead of the job going quiet
+      *                   with no indication of which step froze.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLJOB.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RUN-DATE      PIC 9(08).
+       01 WS-JOB-ID        PIC X(08).
+       01 WS-RUN-DATE-ED   PIC X(08).
+       01 WS-TIME          PIC 9(08).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-ED
+           MOVE WS-RUN-DATE-ED TO WS-JOB-ID
+           DISPLAY 'DL100_JOB_ID' UPON ENVIRONMENT-NAME
+           DISPLAY WS-JOB-ID UPON ENVIRONMENT-VALUE
+           DISPLAY 'DL100_RUN_DATE' UPON ENVIRONMENT-NAME
+           DISPLAY WS-RUN-DATE-ED UPON ENVIRONMENT-VALUE
+           DISPLAY 'CTLJOB: STARTING DAILY BATCH FOR JOB ' WS-JOB-ID
+           ACCEPT WS-TIME FROM TIME
+           DISPLAY 'CTLJOB: PRIME STEP START ' WS-TIME
+           CALL 'PRIME'
+           ACCEPT WS-TIME FROM TIME
+           DISPLAY 'CTLJOB: PRIME STEP COMPLETE ' WS-TIME
+           ACCEPT WS-TIME FROM TIME
+           DISPLAY 'CTLJOB: VOWEL STEP START ' WS-TIME
+           CALL 'VOWEL'
+           ACCEPT WS-TIME FROM TIME
+           DISPLAY 'CTLJOB: VOWEL STEP COMPLETE ' WS-TIME
+           DISPLAY 'CTLJOB: DAILY BATCH COMPLETE FOR JOB ' WS-JOB-ID
+           STOP RUN.
