@@ -1,35 +1,385 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIME.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUM1      PIC 9(2).
-       01 WS-NUM2      PIC 9(2).
-       01 WS-MOD       PIC 9(2).
-       01 I            PIC 9(2) VALUE 1.
-       01 J            PIC 9(2) VALUE 1.
-       01 X            PIC 9(2) VALUE 1.
-       01 C            PIC 9(2) VALUE 1.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT WS-NUM1
-           ACCEPT WS-NUM2
-           PERFORM PARA-1 VARYING I FROM WS-NUM1 BY 1
-                    UNTIL I > WS-NUM2.
-           STOP RUN.
-       PARA-1.
-           COMPUTE C = 0
-           PERFORM PARA-2 VARYING J FROM 2 BY 1
-                   UNTIL J = WS-NUM1
-           IF C = 0
-               DISPLAY I.
-       PARA-2.
-           DIVIDE I BY J GIVING X REMAINDER WS-MOD
-           IF   WS-MOD = 0  THEN
-                COMPUTE C = C + 1
-           END-IF.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   2026-08-08  KR  Batch-drive from PRM-RANGE-FILE instead of
+      *                   console ACCEPT - one run of PARA-1 per
+      *                   start/end pair on the file.
+      *   2026-08-08  KR  Write primes to PRM-RPT-FILE with a header
+      *                   (run date/range) and trailer control totals
+      *                   (primes found, numbers tested) instead of
+      *                   DISPLAYing them to the console.
+      *   2026-08-08  KR  Widened the range fields to PIC 9(5) and
+      *                   replaced the nested trial-division PERFORM
+      *                   with a Sieve of Eratosthenes (PARA-SIEVE-xxx)
+      *                   so wider ranges stay inside the batch window.
+      *   2026-08-08  KR  PRM-RANGE-FILE now carries a job-name key per
+      *                   entry instead of a raw start/end pair; the
+      *                   start/end values are looked up on
+      *                   RANGE-MASTER-FILE (maintained by RANGEMNT) so
+      *                   nobody has to know or type the numbers.
+      *   2026-08-08  KR  Added checkpoint/restart: PRM-CKPT-FILE drops
+      *                   a checkpoint record every WS-CKPT-INTERVAL
+      *                   values so a restarted run resumes after the
+      *                   last I completed instead of redoing the
+      *                   whole range.
+      *   2026-08-08  KR  Runs as a step under CTLJOB now (STOP RUN
+      *                   changed to GOBACK) - picks up the job-id/run
+      *                   date CTLJOB stamps via environment variables
+      *                   and writes one row to the shared DLAUDIT
+      *                   audit trail for the whole run.
+      *   2026-08-08  KR  PRM-RPT-FILE, PRM-COMPLOG-FILE and
+      *                   AUDIT-LOG-FILE now use the same
+      *                   open-or-create handling as RANGE-MASTER-FILE
+      *                   and PRM-CKPT-FILE (open EXTEND, create with
+      *                   OPEN OUTPUT if the file doesn't exist yet)
+      *                   instead of an unconditional OPEN EXTEND/OUTPUT
+      *                   - a first-ever run had nothing to extend and
+      *                   abended, and a restarted run was wiping the
+      *                   report/composite-log files out from under the
+      *                   carried-forward checkpoint totals.
+      *   2026-08-08  KR  Widened I/WS-START-I and the sieve's PRM-M/
+      *                   PRM-P loop-control fields to PIC 9(6) - a range
+      *                   ending at the PIC 9(5) ceiling of 99999 made
+      *                   the VARYING ... UNTIL > WS-NUM2 tests overflow
+      *                   and wrap instead of ever going true, hanging
+      *                   the job. Widened PRM-PSQ to PIC 9(10) COMP so
+      *                   PRM-P * PRM-P doesn't truncate for PRM-P above
+      *                   ~316 and corrupt the sieve with a bogus mark.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRM-RANGE-FILE ASSIGN TO "PRMRANGE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANGE-MASTER-FILE ASSIGN TO "RANGEMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RM-JOB-NAME
+               FILE STATUS IS WS-RM-STATUS.
+           SELECT PRM-RPT-FILE ASSIGN TO "PRMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT PRM-COMPLOG-FILE ASSIGN TO "PRMCOMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMPLOG-STATUS.
+           SELECT PRM-CKPT-FILE ASSIGN TO "PRMCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-JOB-NAME
+               FILE STATUS IS WS-CK-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "DLAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRM-RANGE-FILE.
+       01  PRM-RANGE-RECORD.
+           05 PRM-IN-JOB-NAME  PIC X(10).
+       FD  RANGE-MASTER-FILE.
+           COPY RANGEREC.
+       FD  PRM-CKPT-FILE.
+           COPY CHKPTREC.
+       FD  PRM-RPT-FILE.
+       01  PRM-RPT-RECORD          PIC X(80).
+       FD  PRM-COMPLOG-FILE.
+       01  PRM-COMPLOG-RECORD      PIC X(80).
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       01 WS-NUM1      PIC 9(5).
+       01 WS-NUM2      PIC 9(5).
+       01 WS-MOD       PIC 9(5).
+       01 I            PIC 9(6) VALUE 1.
+       01 J            PIC 9(5) VALUE 1.
+       01 X            PIC 9(5) VALUE 1.
+       01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+           88 WS-EOF                VALUE 'Y'.
+       01 WS-RM-STATUS     PIC X(02).
+           88 WS-RM-FOUND          VALUE '00'.
+       01 WS-CK-STATUS     PIC X(02).
+       01 WS-RPT-STATUS     PIC X(02).
+       01 WS-COMPLOG-STATUS PIC X(02).
+       01 WS-AUD-STATUS     PIC X(02).
+       01 WS-START-I       PIC 9(6).
+       01 WS-CKPT-INTERVAL PIC 9(5) VALUE 100.
+       01 WS-CKPT-COUNTER  PIC 9(5) VALUE 0.
+       01 WS-RUN-DATE   PIC 9(8).
+       01 WS-JOB-ID     PIC X(08).
+       01 WS-RUN-DATE-ENV PIC X(08).
+       01 WS-JOB-COUNT       PIC 9(7) VALUE 0.
+       01 WS-CUM-PRIME-COUNT  PIC 9(7) VALUE 0.
+       01 WS-CUM-TESTED-COUNT PIC 9(7) VALUE 0.
+       01 WS-PRIME-COUNT  PIC 9(5) VALUE 0.
+       01 WS-TESTED-COUNT PIC 9(5) VALUE 0.
+       01 WS-RPT-LINE.
+           05 WS-RPT-NUM1-ED    PIC ZZZZ9.
+           05 WS-RPT-NUM2-ED    PIC ZZZZ9.
+           05 WS-RPT-DATE-ED    PIC 9(8).
+           05 WS-RPT-COUNT-ED   PIC ZZ,ZZ9.
+           05 WS-RPT-PRIMES-ED  PIC ZZ,ZZ9.
+       01 PRM-SIEVE-TABLE.
+           05 PRM-SIEVE-FLAG    PIC 9 COMP OCCURS 99999 TIMES.
+       01 PRM-P         PIC 9(6) COMP VALUE 0.
+       01 PRM-M         PIC 9(6) COMP VALUE 0.
+       01 PRM-PSQ       PIC 9(10) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM PARA-GET-RUN-STAMP
+           OPEN INPUT PRM-RANGE-FILE
+           OPEN INPUT RANGE-MASTER-FILE
+           PERFORM PARA-OPEN-CKPT
+           PERFORM PARA-OPEN-RPT
+           PERFORM PARA-OPEN-COMPLOG
+           PERFORM PARA-READ-RANGE
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-JOB-COUNT
+               PERFORM PARA-LOOKUP-RANGE
+               IF WS-RM-FOUND
+                   MOVE RM-NUM1 TO WS-NUM1
+                   MOVE RM-NUM2 TO WS-NUM2
+                   MOVE 0 TO WS-CKPT-COUNTER
+                   PERFORM PARA-LOOKUP-CKPT
+                   PERFORM PARA-WRITE-HEADER
+                   PERFORM PARA-SIEVE-INIT
+                   PERFORM PARA-SIEVE-BUILD
+                   PERFORM PARA-1 VARYING I FROM WS-START-I BY 1
+                            UNTIL I > WS-NUM2
+                   PERFORM PARA-WRITE-TRAILER
+                   PERFORM PARA-CKPT-COMPLETE
+                   ADD WS-PRIME-COUNT TO WS-CUM-PRIME-COUNT
+                   ADD WS-TESTED-COUNT TO WS-CUM-TESTED-COUNT
+               ELSE
+                   DISPLAY 'PRIME: NO RANGE-MASTER ENTRY FOR JOB '
+                           PRM-IN-JOB-NAME
+               END-IF
+               PERFORM PARA-READ-RANGE
+           END-PERFORM
+           CLOSE PRM-RANGE-FILE
+           CLOSE RANGE-MASTER-FILE
+           CLOSE PRM-CKPT-FILE
+           CLOSE PRM-RPT-FILE
+           CLOSE PRM-COMPLOG-FILE
+           PERFORM PARA-WRITE-AUDIT
+           GOBACK.
+      ******************************************************************
+      * PARA-GET-RUN-STAMP - when CTLJOB is driving the batch it drops
+      * the job-id and run date into environment variables before
+      * CALLing PRIME; running PRIME on its own, the variables are
+      * blank and today's date is used instead.
+      ******************************************************************
+       PARA-GET-RUN-STAMP.
+           DISPLAY 'DL100_JOB_ID' UPON ENVIRONMENT-NAME
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT-VALUE
+           DISPLAY 'DL100_RUN_DATE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-RUN-DATE-ENV FROM ENVIRONMENT-VALUE
+           IF WS-RUN-DATE-ENV IS NUMERIC
+               MOVE WS-RUN-DATE-ENV TO WS-RUN-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF
+           IF WS-JOB-ID = SPACES
+               MOVE 'STANDALN' TO WS-JOB-ID
+           END-IF.
+       PARA-WRITE-AUDIT.
+           PERFORM PARA-OPEN-AUDIT
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-JOB-ID TO AUD-JOB-ID
+           MOVE 'PRIME' TO AUD-PROGRAM-NAME
+           MOVE 'PRMRANGE' TO AUD-INPUT-FILE
+           MOVE WS-JOB-COUNT TO AUD-RECORD-COUNT
+           MOVE 'PRIMES FOUND' TO AUD-TOTAL-1-LABEL
+           MOVE WS-CUM-PRIME-COUNT TO AUD-TOTAL-1
+           MOVE 'NUMBERS TESTED' TO AUD-TOTAL-2-LABEL
+           MOVE WS-CUM-TESTED-COUNT TO AUD-TOTAL-2
+           WRITE AUD-RECORD
+           CLOSE AUDIT-LOG-FILE.
+       PARA-READ-RANGE.
+           READ PRM-RANGE-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       PARA-LOOKUP-RANGE.
+           MOVE PRM-IN-JOB-NAME TO RM-JOB-NAME
+           READ RANGE-MASTER-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+       PARA-OPEN-CKPT.
+           OPEN I-O PRM-CKPT-FILE
+           IF WS-CK-STATUS NOT = '00'
+               OPEN OUTPUT PRM-CKPT-FILE
+               CLOSE PRM-CKPT-FILE
+               OPEN I-O PRM-CKPT-FILE
+           END-IF.
+      ******************************************************************
+      * PARA-OPEN-RPT / PARA-OPEN-COMPLOG - open EXTEND so a restarted
+      * run's report/composite-log entries land after what is already
+      * there instead of wiping it out from under the checkpoint's
+      * carried-forward totals; create the file first if this is the
+      * very first run and there is nothing yet to extend.
+      ******************************************************************
+       PARA-OPEN-RPT.
+           OPEN EXTEND PRM-RPT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               OPEN OUTPUT PRM-RPT-FILE
+               CLOSE PRM-RPT-FILE
+               OPEN EXTEND PRM-RPT-FILE
+           END-IF.
+       PARA-OPEN-COMPLOG.
+           OPEN EXTEND PRM-COMPLOG-FILE
+           IF WS-COMPLOG-STATUS NOT = '00'
+               OPEN OUTPUT PRM-COMPLOG-FILE
+               CLOSE PRM-COMPLOG-FILE
+               OPEN EXTEND PRM-COMPLOG-FILE
+           END-IF.
+       PARA-OPEN-AUDIT.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUD-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+      ******************************************************************
+      * PARA-LOOKUP-CKPT - a job-name with no checkpoint, or one marked
+      * CK-COMPLETE from a prior clean run, starts over at WS-NUM1.  A
+      * job-name left CK-IN-PROGRESS (the job abended mid-range) picks
+      * back up right after the last value it finished.
+      ******************************************************************
+       PARA-LOOKUP-CKPT.
+           MOVE PRM-IN-JOB-NAME TO CK-JOB-NAME
+           READ PRM-CKPT-FILE
+               INVALID KEY
+                   MOVE WS-NUM1 TO WS-START-I
+                   MOVE 0 TO WS-PRIME-COUNT
+                   MOVE 0 TO WS-TESTED-COUNT
+                   PERFORM PARA-CKPT-CREATE
+               NOT INVALID KEY
+                   IF CK-IN-PROGRESS
+                       COMPUTE WS-START-I = CK-LAST-I + 1
+                       MOVE CK-PRIME-COUNT TO WS-PRIME-COUNT
+                       MOVE CK-TESTED-COUNT TO WS-TESTED-COUNT
+                   ELSE
+                       MOVE WS-NUM1 TO WS-START-I
+                       MOVE 0 TO WS-PRIME-COUNT
+                       MOVE 0 TO WS-TESTED-COUNT
+                       PERFORM PARA-CKPT-RESET
+                   END-IF
+           END-READ.
+       PARA-CKPT-CREATE.
+           COMPUTE CK-LAST-I = WS-NUM1 - 1
+           MOVE 0 TO CK-PRIME-COUNT
+           MOVE 0 TO CK-TESTED-COUNT
+           SET CK-IN-PROGRESS TO TRUE
+           WRITE CK-RECORD
+               INVALID KEY
+                   DISPLAY 'PRIME: CHECKPOINT WRITE FAILED'
+           END-WRITE.
+       PARA-CKPT-RESET.
+           COMPUTE CK-LAST-I = WS-NUM1 - 1
+           MOVE 0 TO CK-PRIME-COUNT
+           MOVE 0 TO CK-TESTED-COUNT
+           SET CK-IN-PROGRESS TO TRUE
+           REWRITE CK-RECORD
+               INVALID KEY
+                   DISPLAY 'PRIME: CHECKPOINT RESET FAILED'
+           END-REWRITE.
+       PARA-CKPT-SAVE.
+           MOVE I TO CK-LAST-I
+           MOVE WS-PRIME-COUNT TO CK-PRIME-COUNT
+           MOVE WS-TESTED-COUNT TO CK-TESTED-COUNT
+           REWRITE CK-RECORD
+               INVALID KEY
+                   DISPLAY 'PRIME: CHECKPOINT SAVE FAILED'
+           END-REWRITE.
+       PARA-CKPT-COMPLETE.
+           MOVE WS-NUM2 TO CK-LAST-I
+           MOVE WS-PRIME-COUNT TO CK-PRIME-COUNT
+           MOVE WS-TESTED-COUNT TO CK-TESTED-COUNT
+           SET CK-COMPLETE TO TRUE
+           REWRITE CK-RECORD
+               INVALID KEY
+                   DISPLAY 'PRIME: CHECKPOINT COMPLETE UPDATE FAILED'
+           END-REWRITE.
+       PARA-WRITE-HEADER.
+           MOVE SPACES TO PRM-RPT-RECORD
+           MOVE WS-RUN-DATE TO WS-RPT-DATE-ED
+           MOVE WS-NUM1 TO WS-RPT-NUM1-ED
+           MOVE WS-NUM2 TO WS-RPT-NUM2-ED
+           STRING 'PRIME REPORT  RUN DATE: ' WS-RPT-DATE-ED
+                  '  RANGE: ' WS-RPT-NUM1-ED ' TO ' WS-RPT-NUM2-ED
+                  DELIMITED BY SIZE INTO PRM-RPT-RECORD
+           WRITE PRM-RPT-RECORD.
+       PARA-WRITE-TRAILER.
+           MOVE SPACES TO PRM-RPT-RECORD
+           MOVE WS-PRIME-COUNT TO WS-RPT-COUNT-ED
+           MOVE WS-RPT-COUNT-ED TO WS-RPT-PRIMES-ED
+           MOVE WS-TESTED-COUNT TO WS-RPT-COUNT-ED
+           STRING 'TRAILER  PRIMES FOUND: ' WS-RPT-PRIMES-ED
+                  '  NUMBERS TESTED: ' WS-RPT-COUNT-ED
+                  DELIMITED BY SIZE INTO PRM-RPT-RECORD
+           WRITE PRM-RPT-RECORD.
+      ******************************************************************
+      * PARA-SIEVE-INIT / PARA-SIEVE-BUILD / PARA-SIEVE-OUTER /
+      * PARA-SIEVE-MARK - Sieve of Eratosthenes over 1..WS-NUM2.  Runs
+      * once per range record so PARA-1's VARYING I loop below is a
+      * simple table lookup instead of a DIVIDE per candidate.
+      ******************************************************************
+       PARA-SIEVE-INIT.
+           PERFORM PARA-SIEVE-CLEAR VARYING PRM-M FROM 1 BY 1
+                   UNTIL PRM-M > WS-NUM2
+           MOVE 1 TO PRM-SIEVE-FLAG(1).
+       PARA-SIEVE-CLEAR.
+           MOVE 0 TO PRM-SIEVE-FLAG(PRM-M).
+       PARA-SIEVE-BUILD.
+           PERFORM PARA-SIEVE-OUTER VARYING PRM-P FROM 2 BY 1
+                   UNTIL PRM-P > WS-NUM2.
+       PARA-SIEVE-OUTER.
+           COMPUTE PRM-PSQ = PRM-P * PRM-P
+           IF PRM-PSQ <= WS-NUM2 AND PRM-SIEVE-FLAG(PRM-P) = 0
+               PERFORM PARA-SIEVE-MARK VARYING PRM-M FROM PRM-PSQ
+                       BY PRM-P UNTIL PRM-M > WS-NUM2
+           END-IF.
+       PARA-SIEVE-MARK.
+           MOVE 1 TO PRM-SIEVE-FLAG(PRM-M).
+       PARA-1.
+           ADD 1 TO WS-TESTED-COUNT
+           IF PRM-SIEVE-FLAG(I) = 0
+               ADD 1 TO WS-PRIME-COUNT
+               MOVE SPACES TO PRM-RPT-RECORD
+               MOVE I TO WS-RPT-NUM1-ED
+               STRING 'PRIME: ' WS-RPT-NUM1-ED
+                      DELIMITED BY SIZE INTO PRM-RPT-RECORD
+               WRITE PRM-RPT-RECORD
+           ELSE
+               IF I > 1
+                   PERFORM PARA-2
+               END-IF
+           END-IF
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM PARA-CKPT-SAVE
+               MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+      ******************************************************************
+      * PARA-2 / PARA-2-DIVIDE - the sieve only says I is composite, it
+      * does not say why, so for the composite log we still walk J up
+      * from 2 with the original DIVIDE/remainder test until the first
+      * exact divisor turns up.
+      ******************************************************************
+       PARA-2.
+           MOVE 1 TO WS-MOD
+           PERFORM PARA-2-DIVIDE VARYING J FROM 2 BY 1
+                   UNTIL J >= I OR WS-MOD = 0
+           MOVE SPACES TO PRM-COMPLOG-RECORD
+           MOVE I TO WS-RPT-NUM1-ED
+           MOVE J TO WS-RPT-NUM2-ED
+           STRING 'COMPOSITE: ' WS-RPT-NUM1-ED
+                  '  DIVISOR: ' WS-RPT-NUM2-ED
+                  DELIMITED BY SIZE INTO PRM-COMPLOG-RECORD
+           WRITE PRM-COMPLOG-RECORD.
+       PARA-2-DIVIDE.
+           DIVIDE I BY J GIVING X REMAINDER WS-MOD.
