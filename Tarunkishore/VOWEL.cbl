@@ -1,17 +1,235 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VOWEL.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           77 WS-STR PIC X(15).
-           77 WS-CTR1 PIC 99 VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT WS-STR.
-           PERFORM A100-PARA.
-           STOP RUN.
-       A100-PARA.
-           INSPECT WS-STR TALLYING WS-CTR1 FOR ALL  'A' , 'a', 'E', 'e', 'I', 'i','O', 'o','U','u'.
-           DISPLAY "VOWELS ARE : " WS-STR.
-           DISPLAY WS-CTR1.
-       STOP RUN.
+      ******************************************************************
+      * Modification History:
+      *   2026-08-08  TK  Batch mode - read a file of text records and
+      *                   run A100-PARA's vowel tally once per record,
+      *                   writing a detail line per record, instead of
+      *                   a single console ACCEPT per run.
+      *   2026-08-08  TK  Input is now captured into a wide raw field
+      *                   first so a record longer than WS-STR's 15
+      *                   bytes can be flagged to VWL-EXCEPT-FILE
+      *                   before it gets truncated, instead of being
+      *                   silently cut.
+      *   2026-08-08  TK  Broke WS-CTR1 out into a per-vowel breakdown
+      *                   (WS-CTR-A/E/I/O/U) plus a consonant count, all
+      *                   reported per record, instead of one combined
+      *                   total.
+      *   2026-08-08  TK  Runs as a step under CTLJOB now (STOP RUN
+      *                   changed to GOBACK) - picks up the job-id/run
+      *                   date CTLJOB stamps via environment variables
+      *                   and writes one row to the shared DLAUDIT
+      *                   audit trail for the whole run.
+      *   2026-08-08  TK  AUDIT-LOG-FILE now opens with the same
+      *                   create-if-missing handling as the other
+      *                   indexed/sequential files, instead of an
+      *                   unconditional OPEN EXTEND that abended on the
+      *                   first-ever run.  Length checks in
+      *                   A050-CHECK-LEN-PARA and A100-PARA no longer
+      *                   stop at the first embedded space (customer
+      *                   names/descriptions routinely have one) and no
+      *                   longer double-subtract the vowel tally out of
+      *                   the consonant count.  Widened VWL-EXCEPT-RECORD
+      *                   so the untruncated source text it exists to
+      *                   show isn't itself truncated by the STRING.
+      *   2026-08-08  TK  A100-PARA's consonant count was still counting
+      *                   embedded blanks as consonants - WS-STR-LEN
+      *                   includes interior spaces in a multi-word name
+      *                   or description and only the vowel tally was
+      *                   being subtracted out.  Now tallies spaces
+      *                   within the same bounded length and subtracts
+      *                   both out of WS-STR-LEN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VOWEL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VWL-IN-FILE ASSIGN TO "VWLIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VWL-OUT-FILE ASSIGN TO "VWLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VWL-EXCEPT-FILE ASSIGN TO "VWLEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "DLAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VWL-IN-FILE.
+       01  VWL-IN-RECORD.
+           05 VWL-IN-ID        PIC X(06).
+           05 VWL-IN-TEXT-RAW  PIC X(50).
+       FD  VWL-OUT-FILE.
+       01  VWL-OUT-RECORD    PIC X(100).
+       FD  VWL-EXCEPT-FILE.
+       01  VWL-EXCEPT-RECORD PIC X(120).
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+           WORKING-STORAGE SECTION.
+           77 WS-STR PIC X(15).
+           77 WS-CTR1 PIC 99 VALUE 0.
+           77 WS-CTR-A PIC 99 VALUE 0.
+           77 WS-CTR-E PIC 99 VALUE 0.
+           77 WS-CTR-I PIC 99 VALUE 0.
+           77 WS-CTR-O PIC 99 VALUE 0.
+           77 WS-CTR-U PIC 99 VALUE 0.
+           77 WS-CTR-CONS PIC 99 VALUE 0.
+           77 WS-CTR-SPACES PIC 99 VALUE 0.
+           77 WS-STR-LEN PIC 9(03) COMP VALUE 0.
+           77 WS-LEN PIC 9(03) COMP.
+           77 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF             VALUE 'Y'.
+           77 WS-REC-COUNT PIC 9(7) VALUE 0.
+           77 WS-EXCEPT-COUNT PIC 9(7) VALUE 0.
+           77 WS-RUN-DATE PIC 9(08).
+           77 WS-JOB-ID PIC X(08).
+           77 WS-RUN-DATE-ENV PIC X(08).
+           77 WS-AUD-STATUS PIC X(02).
+           77 WS-SCAN-IDX PIC 9(03) COMP.
+           01 WS-OUT-LINE.
+               05 WS-OUT-CTR-ED PIC Z9.
+               05 WS-OUT-A-ED PIC Z9.
+               05 WS-OUT-E-ED PIC Z9.
+               05 WS-OUT-I-ED PIC Z9.
+               05 WS-OUT-O-ED PIC Z9.
+               05 WS-OUT-U-ED PIC Z9.
+               05 WS-OUT-CONS-ED PIC Z9.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM A010-GET-RUN-STAMP
+           OPEN INPUT VWL-IN-FILE
+           OPEN OUTPUT VWL-OUT-FILE
+           OPEN OUTPUT VWL-EXCEPT-FILE
+           PERFORM A000-READ-PARA
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM A050-CHECK-LEN-PARA
+               MOVE VWL-IN-TEXT-RAW TO WS-STR
+               PERFORM A100-PARA
+               PERFORM A200-WRITE-PARA
+               PERFORM A000-READ-PARA
+           END-PERFORM
+           CLOSE VWL-IN-FILE
+           CLOSE VWL-OUT-FILE
+           CLOSE VWL-EXCEPT-FILE
+           PERFORM A020-WRITE-AUDIT
+           GOBACK.
+       A000-READ-PARA.
+           READ VWL-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      ******************************************************************
+      * A010-GET-RUN-STAMP - when CTLJOB is driving the batch it drops
+      * the job-id and run date into environment variables before
+      * CALLing VOWEL; running VOWEL on its own, the variables are
+      * blank and today's date is used instead.
+      ******************************************************************
+       A010-GET-RUN-STAMP.
+           DISPLAY 'DL100_JOB_ID' UPON ENVIRONMENT-NAME
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT-VALUE
+           DISPLAY 'DL100_RUN_DATE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-RUN-DATE-ENV FROM ENVIRONMENT-VALUE
+           IF WS-RUN-DATE-ENV IS NUMERIC
+               MOVE WS-RUN-DATE-ENV TO WS-RUN-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF
+           IF WS-JOB-ID = SPACES
+               MOVE 'STANDALN' TO WS-JOB-ID
+           END-IF.
+       A020-WRITE-AUDIT.
+           PERFORM A021-OPEN-AUDIT
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-JOB-ID TO AUD-JOB-ID
+           MOVE 'VOWEL' TO AUD-PROGRAM-NAME
+           MOVE 'VWLIN' TO AUD-INPUT-FILE
+           MOVE WS-REC-COUNT TO AUD-RECORD-COUNT
+           MOVE 'RECS PROCESSD' TO AUD-TOTAL-1-LABEL
+           MOVE WS-REC-COUNT TO AUD-TOTAL-1
+           MOVE 'EXCEPTIONS' TO AUD-TOTAL-2-LABEL
+           MOVE WS-EXCEPT-COUNT TO AUD-TOTAL-2
+           WRITE AUD-RECORD
+           CLOSE AUDIT-LOG-FILE.
+      ******************************************************************
+      * A021-OPEN-AUDIT - open EXTEND so this run's audit row lands
+      * after the rest of the day's trail; create the file first if
+      * this is the very first run and there is nothing yet to extend.
+      ******************************************************************
+       A021-OPEN-AUDIT.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUD-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+      ******************************************************************
+      * A050-CHECK-LEN-PARA - WS-STR is only 15 bytes, so a record
+      * whose text runs past that gets silently cut on the MOVE that
+      * follows.  Measure the raw field first and flag the overrun to
+      * VWL-EXCEPT-FILE before that MOVE happens.
+      ******************************************************************
+       A050-CHECK-LEN-PARA.
+           PERFORM A051-FIND-RAW-LEN-PARA
+                   VARYING WS-SCAN-IDX FROM 50 BY -1
+                   UNTIL WS-SCAN-IDX = 0
+                      OR VWL-IN-TEXT-RAW(WS-SCAN-IDX:1) NOT = SPACE
+           MOVE WS-SCAN-IDX TO WS-LEN
+           IF WS-LEN > 15
+               PERFORM A060-EXCEPTION-PARA
+           END-IF.
+       A051-FIND-RAW-LEN-PARA.
+           CONTINUE.
+       A060-EXCEPTION-PARA.
+           ADD 1 TO WS-EXCEPT-COUNT
+           MOVE SPACES TO VWL-EXCEPT-RECORD
+           STRING 'RECORD ID: ' VWL-IN-ID
+                  '  INPUT EXCEEDS 15 BYTES, TRUNCATED FROM: '
+                  VWL-IN-TEXT-RAW
+                  DELIMITED BY SIZE INTO VWL-EXCEPT-RECORD
+           WRITE VWL-EXCEPT-RECORD.
+      ******************************************************************
+      * A100-PARA - vowel tally, broken out per vowel letter so the
+      * per-record detail line can report a breakdown instead of one
+      * combined count.  WS-CTR1 stays the sum of the five, WS-CTR-CONS
+      * is whatever is left of WS-STR's actual (non-padded) length.
+      ******************************************************************
+       A100-PARA.
+           MOVE 0 TO WS-CTR-A WS-CTR-E WS-CTR-I WS-CTR-O WS-CTR-U
+                     WS-CTR-SPACES
+           INSPECT WS-STR
+               TALLYING WS-CTR-A   FOR ALL 'A', 'a'
+                         WS-CTR-E   FOR ALL 'E', 'e'
+                         WS-CTR-I   FOR ALL 'I', 'i'
+                         WS-CTR-O   FOR ALL 'O', 'o'
+                         WS-CTR-U   FOR ALL 'U', 'u'
+           PERFORM A101-FIND-STR-LEN-PARA
+                   VARYING WS-SCAN-IDX FROM 15 BY -1
+                   UNTIL WS-SCAN-IDX = 0
+                      OR WS-STR(WS-SCAN-IDX:1) NOT = SPACE
+           MOVE WS-SCAN-IDX TO WS-STR-LEN
+           IF WS-STR-LEN > 0
+               INSPECT WS-STR(1:WS-STR-LEN)
+                   TALLYING WS-CTR-SPACES FOR ALL SPACE
+           END-IF
+           COMPUTE WS-CTR1 = WS-CTR-A + WS-CTR-E + WS-CTR-I + WS-CTR-O
+                            + WS-CTR-U
+           COMPUTE WS-CTR-CONS = WS-STR-LEN - WS-CTR1 - WS-CTR-SPACES.
+       A101-FIND-STR-LEN-PARA.
+           CONTINUE.
+       A200-WRITE-PARA.
+           MOVE SPACES TO VWL-OUT-RECORD
+           MOVE WS-CTR1 TO WS-OUT-CTR-ED
+           MOVE WS-CTR-A TO WS-OUT-A-ED
+           MOVE WS-CTR-E TO WS-OUT-E-ED
+           MOVE WS-CTR-I TO WS-OUT-I-ED
+           MOVE WS-CTR-O TO WS-OUT-O-ED
+           MOVE WS-CTR-U TO WS-OUT-U-ED
+           MOVE WS-CTR-CONS TO WS-OUT-CONS-ED
+           STRING 'RECORD ID: ' VWL-IN-ID
+                  '  TEXT: ' WS-STR
+                  '  VOWEL COUNT: ' WS-OUT-CTR-ED
+                  '  A=' WS-OUT-A-ED ' E=' WS-OUT-E-ED
+                  ' I=' WS-OUT-I-ED ' O=' WS-OUT-O-ED
+                  ' U=' WS-OUT-U-ED
+                  '  CONSONANTS: ' WS-OUT-CONS-ED
+                  DELIMITED BY SIZE INTO VWL-OUT-RECORD
+           WRITE VWL-OUT-RECORD.
