@@ -0,0 +1,16 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * Shared audit-trail record written by every program in the
+      * daily batch chain (see control/CTLJOB.CBL) so operations has
+      * one place to see what ran, in what order, and with what counts.
+      ******************************************************************
+       01  AUD-RECORD.
+           05 AUD-RUN-DATE        PIC 9(08).
+           05 AUD-JOB-ID          PIC X(08).
+           05 AUD-PROGRAM-NAME    PIC X(08).
+           05 AUD-INPUT-FILE      PIC X(20).
+           05 AUD-RECORD-COUNT    PIC 9(07).
+           05 AUD-TOTAL-1-LABEL   PIC X(15).
+           05 AUD-TOTAL-1         PIC 9(07).
+           05 AUD-TOTAL-2-LABEL   PIC X(15).
+           05 AUD-TOTAL-2         PIC 9(07).
