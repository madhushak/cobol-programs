@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Add/change/delete maintenance transaction for
+      *           RANGE-MASTER-FILE, the file PRIME reads its approved
+      *           start/end values from by job-name.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   2026-08-08  KR  Re-prompt for START OF RANGE on add/change
+      *                   until it is 1 or greater - PRIME indexes its
+      *                   sieve table and its checkpoint's CK-LAST-I
+      *                   (an unsigned PIC 9(5)) directly off this
+      *                   value, and a 0 drove both out of bounds.
+      *   2026-08-08  KR  Re-prompt for END OF RANGE on add/change until
+      *                   it is not less than START OF RANGE - PRIME's
+      *                   sieve loop assumes the range runs forward.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANGEMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-MASTER-FILE ASSIGN TO "RANGEMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RM-JOB-NAME
+               FILE STATUS IS WS-RM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-MASTER-FILE.
+           COPY RANGEREC.
+       WORKING-STORAGE SECTION.
+       01 WS-RM-STATUS      PIC X(02).
+       01 WS-TRANS-CODE     PIC X(01).
+           88 WS-ADD                VALUE 'A'.
+           88 WS-CHANGE             VALUE 'C'.
+           88 WS-DELETE             VALUE 'D'.
+           88 WS-QUIT               VALUE 'Q'.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM PARA-OPEN-MASTER
+           PERFORM PARA-TRANSACTION UNTIL WS-QUIT
+           CLOSE RANGE-MASTER-FILE
+           STOP RUN.
+       PARA-OPEN-MASTER.
+           OPEN I-O RANGE-MASTER-FILE
+           IF WS-RM-STATUS NOT = '00'
+               OPEN OUTPUT RANGE-MASTER-FILE
+               CLOSE RANGE-MASTER-FILE
+               OPEN I-O RANGE-MASTER-FILE
+           END-IF.
+       PARA-TRANSACTION.
+           DISPLAY 'A-ADD  C-CHANGE  D-DELETE  Q-QUIT: '
+           ACCEPT WS-TRANS-CODE
+           IF NOT WS-QUIT
+               DISPLAY 'JOB NAME: '
+               ACCEPT RM-JOB-NAME
+               EVALUATE TRUE
+                   WHEN WS-ADD
+                       PERFORM PARA-ADD
+                   WHEN WS-CHANGE
+                       PERFORM PARA-CHANGE
+                   WHEN WS-DELETE
+                       PERFORM PARA-DELETE
+                   WHEN OTHER
+                       DISPLAY 'INVALID TRANSACTION CODE'
+               END-EVALUATE
+           END-IF.
+       PARA-ADD.
+           DISPLAY 'START OF RANGE: '
+           ACCEPT RM-NUM1
+           PERFORM PARA-REPROMPT-NUM1 UNTIL RM-NUM1 >= 1
+           DISPLAY 'END OF RANGE: '
+           ACCEPT RM-NUM2
+           PERFORM PARA-REPROMPT-NUM2 UNTIL RM-NUM2 >= RM-NUM1
+           DISPLAY 'DESCRIPTION: '
+           ACCEPT RM-DESCRIPTION
+           WRITE RM-RECORD
+               INVALID KEY
+                   DISPLAY 'JOB NAME ALREADY EXISTS - NOT ADDED'
+           END-WRITE.
+       PARA-REPROMPT-NUM1.
+           DISPLAY 'START OF RANGE MUST BE 1 OR GREATER: '
+           ACCEPT RM-NUM1.
+       PARA-REPROMPT-NUM2.
+           DISPLAY 'END OF RANGE MUST BE AT LEAST START OF RANGE: '
+           ACCEPT RM-NUM2.
+       PARA-CHANGE.
+           READ RANGE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'JOB NAME NOT FOUND - NOT CHANGED'
+               NOT INVALID KEY
+                   DISPLAY 'START OF RANGE: '
+                   ACCEPT RM-NUM1
+                   PERFORM PARA-REPROMPT-NUM1 UNTIL RM-NUM1 >= 1
+                   DISPLAY 'END OF RANGE: '
+                   ACCEPT RM-NUM2
+                   PERFORM PARA-REPROMPT-NUM2 UNTIL RM-NUM2 >= RM-NUM1
+                   DISPLAY 'DESCRIPTION: '
+                   ACCEPT RM-DESCRIPTION
+                   REWRITE RM-RECORD
+                       INVALID KEY
+                           DISPLAY 'REWRITE FAILED'
+                   END-REWRITE
+           END-READ.
+       PARA-DELETE.
+           READ RANGE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'JOB NAME NOT FOUND - NOT DELETED'
+               NOT INVALID KEY
+                   DELETE RANGE-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY 'DELETE FAILED'
+                   END-DELETE
+           END-READ.
